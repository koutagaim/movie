@@ -0,0 +1,684 @@
+000100 IDENTIFICATION                  DIVISION.
+000110 PROGRAM-ID.                     COMPUTE_SAMPLE02.
+000120 AUTHOR.                         D. OKAMURA.
+000130 INSTALLATION.                   SHOP FLOOR SYSTEMS.
+000140 DATE-WRITTEN.                   2022-02-13.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2022-02-13 DKO  ORIGINAL VERSION - SINGLE HARDCODED RADIUS.
+000200* 2026-08-08 DKO  READ WORK-RADIUS FROM A TRANSACTION FILE OF
+000210*                 RADIUS VALUES INSTEAD OF "MOVE 60" SO ONE RUN
+000220*                 CAN PROCESS A WHOLE DAY'S CUT LIST.
+000230* 2026-08-08 DKO  TRANSACTION FILE NOW CARRIES THE RADREC01
+000240*                 RECORD LAYOUT (PART NUMBER, DATE, RADIUS,
+000250*                 UNIT OF MEASURE) SO THE OUTPUT CAN BE TIED
+000260*                 BACK TO THE PART IT WAS CUT FOR.
+000270* 2026-08-08 DKO  VALIDATE THE INCOMING RADIUS (NUMERIC, NON-
+000280*                 ZERO, WITHIN THE SHOP'S CUTTING RANGE) BEFORE
+000290*                 THE COMPUTE AND ROUTE BAD RECORDS TO A REJECT
+000300*                 FILE WITH A REASON CODE INSTEAD OF ABENDING
+000310*                 OR COMPUTING GARBAGE.
+000320* 2026-08-08 DKO  REPLACED THE CONSOLE DISPLAY WITH A PRINTED
+000330*                 CIRCUMFERENCE REPORT (HEADING, ONE DETAIL LINE
+000340*                 PER PART, RECORD COUNT AND GRAND TOTAL) SO THE
+000350*                 SHOP FLOOR HAS SOMETHING TO FILE.
+000360* 2026-08-08 DKO  WIDENED WORK-PI TO NINE DECIMAL PLACES AND
+000370* ADDED A JOB PARAMETER CARD SO A RUN CAN ASK FOR STRAIGHT
+000380* TRUNCATION INSTEAD OF ROUNDED RESULTS, TO STOP THE DRIFT
+000390* DOWNSTREAM SAW ON LONGER PIPE RUNS.
+000400* 2026-08-08 DKO  ADDED A CIRCULAR-AREA COMPUTE ALONGSIDE THE
+000410* CIRCUMFERENCE COMPUTE, SELECTED BY THE MODE CARRIED ON EACH
+000420* RADIUS RECORD (CIRCUMFERENCE, AREA, OR BOTH).
+000430* 2026-08-09 DKO  ADDED CHECKPOINT/RESTART SUPPORT - THE RUN NOW
+000440*                 SNAPSHOTS ITS COUNTERS AND TOTALS TO A CHECKPOINT
+000450*                 FILE EVERY WK-CHECKPOINT-INTERVAL RECORDS SO A
+000460*                 MID-FILE ABEND CAN BE RESTARTED (PARM-RESTART-
+000470*                 OPTION) FROM THE LAST CHECKPOINT INSTEAD OF
+000480*                 REPROCESSING THE WHOLE RADIUS FILE.
+000490* 2026-08-09 DKO  ADDED AN AUDIT LOG - ONE RECORD IS WRITTEN FOR
+000500*                 EVERY CIRCUMFERENCE OR AREA COMPUTATION CARRYING
+000510*                 THE RUN ID, TIMESTAMP, PART NUMBER, INPUT RADIUS,
+000520*                 CONSTANTS USED, AND RESULT.
+000530* 2026-08-09 DKO  ADDED CONTROL-TOTAL RECONCILIATION AGAINST THE
+000540*                 UPSTREAM EXTRACT'S CONTROL RECORD (RECORD COUNT
+000550*                 AND SUM OF RADII) SO A SHORT OR TRUNCATED RADIUS
+000560*                 FILE IS FLAGGED ON THE REPORT INSTEAD OF THE JOB
+000570*                 SILENTLY FINISHING CLEAN.
+000580* 2026-08-09 DKO  ADDED FILE STATUS CHECKING ON THE RADIUS, REJECT
+000590*                 REPORT AND AUDIT FILES SO A FAILED OPEN (BAD
+000600*                 DATASET ALLOCATION ON A RESTART, FOR EXAMPLE) IS
+000610*                 CAUGHT AND ABENDS THE JOB CLEANLY INSTEAD OF
+000620*                 RUNNING INTO AN UNHANDLED I/O CONDITION LATER.
+000630* 2026-08-09 DKO  AUDIT-FILE IS NOW OPENED EXTEND ON EVERY RUN, NOT
+000640*                 JUST ON RESTART, SO A SUCCESSFUL NIGHTLY RUN NO
+000650*                 LONGER TRUNCATES PRIOR NIGHTS' AUDIT RECORDS OUT
+000660*                 FROM UNDER A LATER DISPUTE. THE RADIUS-FILE OPEN
+000670*                 STATUS IS NOW CHECKED IMMEDIATELY AFTER ITS OPEN,
+000680*                 BEFORE THE RESTART SKIP LOGIC EVER READS IT, SO A
+000690*                 BAD ALLOCATION IS REPORTED WITH ITS OWN STATUS
+000700*                 RATHER THAN A MISLEADING "47" FROM THE SKIP LOOP.
+000710*----------------------------------------------------------------
+000720 ENVIRONMENT                     DIVISION.
+000730 CONFIGURATION                   SECTION.
+000740 SOURCE-COMPUTER.                IBM-370.
+000750 OBJECT-COMPUTER.                IBM-370.
+000760 INPUT-OUTPUT                    SECTION.
+000770 FILE-CONTROL.
+000780     SELECT RADIUS-FILE          ASSIGN TO RADFILE
+000790         ORGANIZATION IS SEQUENTIAL
+000800         FILE STATUS IS WS-RADIUS-FILE-STATUS.
+000810     SELECT REJECT-FILE         ASSIGN TO REJFILE
+000820         ORGANIZATION IS SEQUENTIAL
+000830         FILE STATUS IS WS-REJECT-FILE-STATUS.
+000840     SELECT REPORT-FILE         ASSIGN TO RPTFILE
+000850         ORGANIZATION IS SEQUENTIAL
+000860         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000870     SELECT PARM-FILE           ASSIGN TO PARMFILE
+000880                                 ORGANIZATION IS SEQUENTIAL.
+000890     SELECT OPTIONAL CONTROL-FILE ASSIGN TO CTLFILE
+000900                           ORGANIZATION IS SEQUENTIAL.
+000910     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKFILE
+000920                           ORGANIZATION IS SEQUENTIAL.
+000930     SELECT AUDIT-FILE          ASSIGN TO AUDFILE
+000940         ORGANIZATION IS SEQUENTIAL
+000950         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000960 DATA                            DIVISION.
+000970 FILE                            SECTION.
+000980 FD  RADIUS-FILE.
+000990     COPY RADREC01.
+001000 FD  REJECT-FILE.
+001010     COPY REJREC01.
+001020 FD  REPORT-FILE.
+001030 01  RPT-PRINT-LINE              PIC X(80).
+001040 FD  PARM-FILE.
+001050     COPY PARMREC01.
+001060 FD  CONTROL-FILE.
+001070     COPY CTLREC01.
+001080 FD  CHECKPOINT-FILE.
+001090     COPY CHKREC01.
+001100 FD  AUDIT-FILE.
+001110     COPY AUDREC01.
+001120 WORKING-STORAGE                 SECTION.
+001130   01 WORK-AREA.
+001140     03 WORK-NUM                 PIC 9(3) VALUE 2.
+001150     03 WORK-PI                  PIC 9(3)V9(9) VALUE 3.141592654.
+001160     03 WORK-RADIUS              PIC 9(05)V99.
+001170     03 WORK-SUM                 PIC 9(07)V99.
+001180     03 WORK-AREA-RESULT         PIC 9(09)V99.
+001190   01 WORK-CONSTANTS.
+001200     03 WK-MAX-RADIUS            PIC 9(05)V99 VALUE 00999.99.
+001210     03 WK-CHECKPOINT-INTERVAL   PIC 9(05)    VALUE 00100.
+001220   01 WORK-SWITCHES.
+001230     03 WS-END-OF-FILE-SW        PIC X(01) VALUE "N".
+001240        88 END-OF-FILE                VALUE "Y".
+001250     03 WS-RADIUS-VALID-SW       PIC X(01) VALUE "Y".
+001260        88 RADIUS-IS-VALID            VALUE "Y".
+001270        88 RADIUS-IS-INVALID          VALUE "N".
+001280     03 WS-ROUND-OPTION-SW       PIC X(01) VALUE "R".
+001290        88 WS-ROUND-RESULTS           VALUE "R".
+001300        88 WS-TRUNCATE-RESULTS        VALUE "T".
+001310     03 WS-CONTROL-FOUND-SW      PIC X(01) VALUE "N".
+001320        88 CONTROL-RECORD-FOUND       VALUE "Y".
+001330     03 WS-CONTROL-MISMATCH-SW   PIC X(01) VALUE "N".
+001340       88 CONTROL-TOTALS-MISMATCH    VALUE "Y".
+001350*----------------------------------------------------------------
+001360* FILE STATUS FIELDS - CHECKED AFTER EACH OPEN IN 1000-INITIALIZE
+001370* SO A FAILED ALLOCATION (FOR EXAMPLE A RESTART AGAINST A
+001380* DATASET THE JCL DIDN'T SET UP TO BE APPENDABLE) IS CAUGHT
+001390* HERE INSTEAD OF SURFACING AS AN UNHANDLED I/O CONDITION ON THE
+001400* FIRST READ OR WRITE.
+001410*----------------------------------------------------------------
+001420   01 WS-RADIUS-FILE-STATUS     PIC X(02) VALUE "00".
+001430   01 WS-REJECT-FILE-STATUS     PIC X(02) VALUE "00".
+001440   01 WS-REPORT-FILE-STATUS     PIC X(02) VALUE "00".
+001450   01 WS-AUDIT-FILE-STATUS      PIC X(02) VALUE "00".
+001460   01 WORK-COUNTERS.
+001470     03 WS-REJECT-COUNT         PIC 9(07) COMP VALUE ZERO.
+001480     03 WS-PROCESSED-COUNT      PIC 9(07) COMP VALUE ZERO.
+001490     03 WS-RECORDS-READ         PIC 9(07) COMP VALUE ZERO.
+001500     03 WS-SKIP-COUNT           PIC 9(07) COMP VALUE ZERO.
+001510     03 WS-SKIP-LOOP-COUNT      PIC 9(07) COMP VALUE ZERO.
+001520     03 WS-CKPT-REMAINDER       PIC 9(05) COMP VALUE ZERO.
+001530     03 WS-CKPT-QUOTIENT        PIC 9(05) COMP VALUE ZERO.
+001540   01 WS-GRAND-TOTAL            PIC S9(9)V99 COMP-3 VALUE ZERO.
+001550   01 WS-AREA-GRAND-TOTAL       PIC S9(9)V99 COMP-3 VALUE ZERO.
+001560   01 WS-RADIUS-SUM             PIC S9(9)V99 COMP-3 VALUE ZERO.
+001570   01 WS-CALC-RESULT            PIC 9(09)V99        VALUE ZERO.
+001580*----------------------------------------------------------------
+001590* CONTROL-TOTAL AND RUN-IDENTIFICATION FIELDS.
+001600*----------------------------------------------------------------
+001610  01 WS-CTL-RECORD-COUNT       PIC 9(07)            VALUE ZERO.
+001620  01 WS-CTL-RADIUS-SUM         PIC S9(9)V99 COMP-3  VALUE ZERO.
+001630  01 WS-RUN-ID                 PIC X(08)            VALUE SPACES.
+001640  01 WS-RUN-DATE               PIC 9(08)            VALUE ZERO.
+001650  01 WS-RUN-TIME               PIC 9(08)            VALUE ZERO.
+001660*----------------------------------------------------------------
+001670* REPORT PRINT LINES.
+001680*----------------------------------------------------------------
+001690   01 WS-HEADING-LINE-1         PIC X(80) VALUE
+001700       "COMPUTE_SAMPLE02 - CUT-LIST CIRCUMFERENCE REPORT".
+001710   01 WS-HEADING-LINE-2         PIC X(80) VALUE
+001720       "PART NUMBER   RADIUS    UOM  CALC     RESULT".
+001730   01 WS-DETAIL-LINE.
+001740     03 WS-DL-PART-NUMBER        PIC X(10).
+001750     03 FILLER                   PIC X(03) VALUE SPACES.
+001760     03 WS-DL-RADIUS             PIC ZZZZ9.99.
+001770     03 FILLER                   PIC X(03) VALUE SPACES.
+001780     03 WS-DL-UOM                PIC X(02).
+001790     03 FILLER                   PIC X(03) VALUE SPACES.
+001800     03 WS-DL-CALC-TYPE          PIC X(04).
+001810     03 FILLER                   PIC X(03) VALUE SPACES.
+001820     03 WS-DL-RESULT             PIC ZZZZZZZZ9.99.
+001830     03 FILLER                   PIC X(32) VALUE SPACES.
+001840   01 WS-COUNT-LINE.
+001850     03 FILLER                   PIC X(20) VALUE
+001860         "RECORDS PROCESSED  :".
+001870     03 WS-CL-COUNT              PIC ZZZZZZ9.
+001880     03 FILLER                   PIC X(53) VALUE SPACES.
+001890   01 WS-REJECT-LINE.
+001900     03 FILLER                   PIC X(20) VALUE
+001910         "RECORDS REJECTED   :".
+001920     03 WS-RL-REJECTS            PIC ZZZZZZ9.
+001930     03 FILLER                   PIC X(53) VALUE SPACES.
+001940   01 WS-TOTAL-LINE.
+001950     03 FILLER                   PIC X(20) VALUE
+001960         "GRAND TOTAL SUM    :".
+001970     03 WS-TL-SUM                PIC ZZZZZZZZ9.99.
+001980     03 FILLER                   PIC X(48) VALUE SPACES.
+001990   01 WS-AREA-TOTAL-LINE.
+002000     03 FILLER                   PIC X(20) VALUE
+002010         "GRAND TOTAL AREA   :".
+002020     03 WS-ATL-SUM               PIC ZZZZZZZZ9.99.
+002030     03 FILLER                   PIC X(48) VALUE SPACES.
+002040   01 WS-CONTROL-MISMATCH-LINE-1 PIC X(80) VALUE
+002050       "** CONTROL TOTALS DO NOT MATCH UPSTREAM EXTRACT **".
+002060   01 WS-CONTROL-MISMATCH-LINE-2.
+002070     03 FILLER                   PIC X(20) VALUE
+002080         "EXPECTED COUNT/SUM :".
+002090     03 WS-CML-EXP-COUNT         PIC ZZZZZZ9.
+002100     03 FILLER                   PIC X(01) VALUE SPACES.
+002110     03 WS-CML-EXP-SUM           PIC ZZZZZZZZ9.99.
+002120     03 FILLER                   PIC X(40) VALUE SPACES.
+002130   01 WS-CONTROL-MISMATCH-LINE-3.
+002140     03 FILLER                   PIC X(20) VALUE
+002150         "ACTUAL COUNT/SUM   :".
+002160     03 WS-CML-ACT-COUNT         PIC ZZZZZZ9.
+002170     03 FILLER                   PIC X(01) VALUE SPACES.
+002180     03 WS-CML-ACT-SUM           PIC ZZZZZZZZ9.99.
+002190     03 FILLER                   PIC X(40) VALUE SPACES.
+002200 PROCEDURE                       DIVISION.
+002210 0000-MAINLINE                   SECTION.
+002220 0000-MAIN-PARA.
+002230     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+002240     PERFORM 2000-PROCESS-FILE   THRU 2000-EXIT
+002250             UNTIL END-OF-FILE.
+002260     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+002270     STOP RUN.
+002280*----------------------------------------------------------------
+002290* 1000-INITIALIZE - READ THE JOB PARAMETERS AND THE CONTROL
+002300* RECORD, OPEN THE RADIUS, REJECT, REPORT, AND AUDIT FILES, AND
+002310* EITHER WRITE FRESH REPORT HEADINGS OR RESUME FROM THE LAST
+002320* CHECKPOINT, THEN PRIME THE READ. AUDIT-FILE IS ALWAYS OPENED
+002330* EXTEND (NEVER OUTPUT) SO A CLEAN NIGHTLY RUN NEVER TRUNCATES
+002340* PRIOR NIGHTS' AUDIT RECORDS - ONLY REJECT-FILE AND REPORT-FILE
+002350* RESET PER RUN.
+002360*----------------------------------------------------------------
+002370 1000-INITIALIZE.
+002380     PERFORM 1100-READ-JOB-PARAMETERS THRU 1100-EXIT.
+002390     ACCEPT WS-RUN-DATE              FROM DATE YYYYMMDD.
+002400     ACCEPT WS-RUN-TIME               FROM TIME.
+002410     IF PARM-RUN-ID = SPACES
+002420         MOVE WS-RUN-DATE            TO WS-RUN-ID
+002430     ELSE
+002440         MOVE PARM-RUN-ID            TO WS-RUN-ID
+002450     END-IF.
+002460     OPEN INPUT RADIUS-FILE.
+002470     PERFORM 1105-VERIFY-RADIUS-FILE-STATUS THRU 1105-EXIT.
+002480     PERFORM 1150-READ-CONTROL-RECORD THRU 1150-EXIT.
+002490     OPEN EXTEND AUDIT-FILE.
+002500     IF PARM-RESTART-YES
+002510         PERFORM 1160-READ-CHECKPOINT-RECORD THRU 1160-EXIT
+002520         OPEN EXTEND REJECT-FILE
+002530         OPEN EXTEND REPORT-FILE
+002540         PERFORM 1170-SKIP-PROCESSED-RECORDS THRU 1170-EXIT
+002550     ELSE
+002560         OPEN OUTPUT REJECT-FILE
+002570         OPEN OUTPUT REPORT-FILE
+002580         PERFORM 1200-WRITE-REPORT-HEADINGS THRU 1200-EXIT
+002590     END-IF.
+002600     PERFORM 1180-VERIFY-FILE-STATUS THRU 1180-EXIT.
+002610     IF NOT END-OF-FILE
+002620         PERFORM 2100-READ-RADIUS-FILE THRU 2100-EXIT
+002630     END-IF.
+002640 1000-EXIT.
+002650     EXIT.
+002660*----------------------------------------------------------------
+002670* 1105-VERIFY-RADIUS-FILE-STATUS - CONFIRM RADIUS-FILE OPENED
+002680* CLEAN BEFORE IT IS READ ANY FURTHER. CHECKED HERE, IMMEDIATELY
+002690* AFTER ITS OPEN, RATHER THAN LUMPED IN WITH 1180-VERIFY-FILE-
+002700* STATUS, SO A BAD OPEN (FOR EXAMPLE A RESTART RUN POINTED AT A
+002710* RADIUS EXTRACT THAT WAS NEVER DELIVERED) IS CAUGHT BEFORE
+002720* 1170-SKIP-PROCESSED-RECORDS EVER TRIES TO READ THE FILE -
+002730* OTHERWISE THE SKIP LOOP'S OWN READS AGAINST THE UNOPENED FILE
+002740* WOULD OVERLAY THIS STATUS WITH A MISLEADING "47".
+002750*----------------------------------------------------------------
+002760 1105-VERIFY-RADIUS-FILE-STATUS.
+002770     IF WS-RADIUS-FILE-STATUS NOT = "00"
+002780         DISPLAY "COMPS02 - RADIUS-FILE OPEN FAILED, STATUS="
+002790             WS-RADIUS-FILE-STATUS
+002800         MOVE 16             TO RETURN-CODE
+002810         STOP RUN
+002820     END-IF.
+002830 1105-EXIT.
+002840     EXIT.
+002850*----------------------------------------------------------------
+002860* 1180-VERIFY-FILE-STATUS - CONFIRM THE REJECT, REPORT AND AUDIT
+002870* FILES ALL OPENED CLEAN (RADIUS-FILE IS CHECKED SEPARATELY, IN
+002880* 1105-VERIFY-RADIUS-FILE-STATUS, RIGHT AFTER ITS OWN OPEN). A
+002890* BAD STATUS HERE MEANS A DATASET THE JCL SET UP WRONG FOR THIS
+002900* RUN (FOR EXAMPLE A RESTART AGAINST A REJECT OR REPORT FILE
+002910* THAT ISN'T ACTUALLY APPENDABLE) - ABEND THE JOB HERE RATHER
+002920* THAN LETTING IT RUN INTO AN UNHANDLED I/O CONDITION ON THE
+002930* FIRST READ OR WRITE.
+002940*----------------------------------------------------------------
+002950 1180-VERIFY-FILE-STATUS.
+002960     IF WS-REJECT-FILE-STATUS NOT = "00"
+002970         DISPLAY "COMPS02 - REJECT-FILE OPEN FAILED, STATUS="
+002980             WS-REJECT-FILE-STATUS
+002990         MOVE 16             TO RETURN-CODE
+003000         STOP RUN
+003010     END-IF.
+003020     IF WS-REPORT-FILE-STATUS NOT = "00"
+003030         DISPLAY "COMPS02 - REPORT-FILE OPEN FAILED, STATUS="
+003040             WS-REPORT-FILE-STATUS
+003050         MOVE 16             TO RETURN-CODE
+003060         STOP RUN
+003070     END-IF.
+003080     IF WS-AUDIT-FILE-STATUS NOT = "00"
+003090         DISPLAY "COMPS02 - AUDIT-FILE OPEN FAILED, STATUS="
+003100             WS-AUDIT-FILE-STATUS
+003110         MOVE 16             TO RETURN-CODE
+003120         STOP RUN
+003130     END-IF.
+003140 1180-EXIT.
+003150     EXIT.
+003160*----------------------------------------------------------------
+003170* 1100-READ-JOB-PARAMETERS - READ THE ONE-RECORD JOB CONTROL
+003180* CARD FOR THE ROUNDED-VS-TRUNCATED OPTION, THE RESTART OPTION
+003190* AND THE RUN ID. IF THE CARD IS MISSING OR BLANK, THE JOB
+003200* DEFAULTS TO ROUNDED RESULTS WITH NO RESTART.
+003210*----------------------------------------------------------------
+003220 1100-READ-JOB-PARAMETERS.
+003230     OPEN INPUT PARM-FILE.
+003240     READ PARM-FILE
+003250         AT END
+003260             MOVE "R"           TO PARM-ROUND-OPTION
+003270             MOVE "N"           TO PARM-RESTART-OPTION
+003280             MOVE SPACES        TO PARM-RUN-ID
+003290     END-READ.
+003300     CLOSE PARM-FILE.
+003310     IF PARM-ROUND-TRUNCATE
+003320         SET WS-TRUNCATE-RESULTS TO TRUE
+003330     ELSE
+003340         SET WS-ROUND-RESULTS   TO TRUE
+003350     END-IF.
+003360 1100-EXIT.
+003370     EXIT.
+003380*----------------------------------------------------------------
+003390* 1150-READ-CONTROL-RECORD - READ THE ONE-RECORD CONTROL TOTAL
+003400* FROM THE UPSTREAM EXTRACT, IF IT WAS SENT. THE RECORD COUNT
+003410* AND RADIUS SUM IT CARRIES ARE RECONCILED AGAINST WHAT THIS RUN
+003420* ACTUALLY READS AT 9050-CHECK-CONTROL-TOTALS.
+003430*----------------------------------------------------------------
+003440 1150-READ-CONTROL-RECORD.
+003450     OPEN INPUT CONTROL-FILE.
+003460     READ CONTROL-FILE
+003470         AT END
+003480             CONTINUE
+003490         NOT AT END
+003500             SET CONTROL-RECORD-FOUND TO TRUE
+003510             MOVE CTL-RECORD-COUNT   TO WS-CTL-RECORD-COUNT
+003520             MOVE CTL-RADIUS-SUM     TO WS-CTL-RADIUS-SUM
+003530     END-READ.
+003540     CLOSE CONTROL-FILE.
+003550 1150-EXIT.
+003560     EXIT.
+003570*----------------------------------------------------------------
+003580* 1160-READ-CHECKPOINT-RECORD - READ THE CHECKPOINT LEFT BY A
+003590* PRIOR RUN OF THIS JOB AND RESTORE ITS COUNTERS AND TOTALS SO
+003600* THIS RUN CAN PICK UP WHERE THAT ONE LEFT OFF.
+003610*----------------------------------------------------------------
+003620 1160-READ-CHECKPOINT-RECORD.
+003630     OPEN INPUT CHECKPOINT-FILE.
+003640     READ CHECKPOINT-FILE
+003650         AT END
+003660             CONTINUE
+003670         NOT AT END
+003680             MOVE CHK-RECORDS-READ      TO WS-SKIP-COUNT
+003690             MOVE CHK-RECORDS-READ      TO WS-RECORDS-READ
+003700             MOVE CHK-RECORDS-PROCESSED TO WS-PROCESSED-COUNT
+003710             MOVE CHK-RECORDS-REJECTED  TO WS-REJECT-COUNT
+003720             MOVE CHK-GRAND-TOTAL       TO WS-GRAND-TOTAL
+003730             MOVE CHK-AREA-GRAND-TOTAL  TO WS-AREA-GRAND-TOTAL
+003740             MOVE CHK-RADIUS-SUM        TO WS-RADIUS-SUM
+003750     END-READ.
+003760     CLOSE CHECKPOINT-FILE.
+003770 1160-EXIT.
+003780     EXIT.
+003790*----------------------------------------------------------------
+003800* 1170-SKIP-PROCESSED-RECORDS - ON A RESTART, READ PAST THE
+003810* RECORDS THE CHECKPOINT SAYS ALREADY MADE IT INTO THE REPORT SO
+003820* THIS RUN DOES NOT REPROCESS THEM.
+003830*----------------------------------------------------------------
+003840 1170-SKIP-PROCESSED-RECORDS.
+003850     MOVE ZERO                   TO WS-SKIP-LOOP-COUNT.
+003860     PERFORM 1175-SKIP-ONE-RECORD THRU 1175-EXIT
+003870             UNTIL WS-SKIP-LOOP-COUNT NOT < WS-SKIP-COUNT
+003880                OR END-OF-FILE.
+003890 1170-EXIT.
+003900     EXIT.
+003910 1175-SKIP-ONE-RECORD.
+003920     READ RADIUS-FILE
+003930         AT END
+003940             SET END-OF-FILE     TO TRUE
+003950     END-READ.
+003960     IF NOT END-OF-FILE
+003970         ADD 1                   TO WS-SKIP-LOOP-COUNT
+003980     END-IF.
+003990 1175-EXIT.
+004000     EXIT.
+004010*----------------------------------------------------------------
+004020* 1200-WRITE-REPORT-HEADINGS - WRITE THE TWO-LINE REPORT HEADER.
+004030*----------------------------------------------------------------
+004040 1200-WRITE-REPORT-HEADINGS.
+004050     MOVE WS-HEADING-LINE-1      TO RPT-PRINT-LINE.
+004060     WRITE RPT-PRINT-LINE.
+004070     MOVE WS-HEADING-LINE-2      TO RPT-PRINT-LINE.
+004080     WRITE RPT-PRINT-LINE.
+004090 1200-EXIT.
+004100     EXIT.
+004110*----------------------------------------------------------------
+004120* 2000-PROCESS-FILE - VALIDATE THE CURRENT RADIUS RECORD, THEN
+004130* EITHER COMPUTE THE CIRCUMFERENCE/AREA OR ROUTE IT TO THE REJECT
+004140* FILE, WRITE A CHECKPOINT EVERY WK-CHECKPOINT-INTERVAL RECORDS,
+004150* AND READ THE NEXT ONE.
+004160*----------------------------------------------------------------
+004170 2000-PROCESS-FILE.
+004180     ADD 1                       TO WS-RECORDS-READ.
+004190     PERFORM 2200-VALIDATE-RADIUS-RECORD THRU 2200-EXIT.
+004200     IF RADIUS-IS-VALID
+004210         PERFORM 2350-PERFORM-CALCULATIONS THRU 2350-EXIT
+004220     ELSE
+004230         PERFORM 2800-WRITE-REJECT-RECORD THRU 2800-EXIT
+004240     END-IF.
+004250     DIVIDE WS-RECORDS-READ BY WK-CHECKPOINT-INTERVAL
+004260             GIVING WS-CKPT-QUOTIENT
+004270             REMAINDER WS-CKPT-REMAINDER.
+004280     IF WS-CKPT-REMAINDER = ZERO
+004290         PERFORM 2700-WRITE-CHECKPOINT-RECORD THRU 2700-EXIT
+004300     END-IF.
+004310     PERFORM 2100-READ-RADIUS-FILE THRU 2100-EXIT.
+004320 2000-EXIT.
+004330     EXIT.
+004340*----------------------------------------------------------------
+004350* 2100-READ-RADIUS-FILE - READ ONE TRANSACTION RECORD, SETTING
+004360* THE END-OF-FILE SWITCH WHEN THE FILE IS EXHAUSTED.
+004370*----------------------------------------------------------------
+004380 2100-READ-RADIUS-FILE.
+004390     READ RADIUS-FILE
+004400         AT END
+004410             SET END-OF-FILE     TO TRUE
+004420     END-READ.
+004430 2100-EXIT.
+004440     EXIT.
+004450*----------------------------------------------------------------
+004460* 2200-VALIDATE-RADIUS-RECORD - REJECT A RADIUS THAT IS NOT
+004470* NUMERIC, IS ZERO, OR IS OUTSIDE THE SHOP'S CUTTING RANGE
+004480* RATHER THAN LETTING IT REACH THE COMPUTE. A RADIUS THAT IS AT
+004490* LEAST NUMERIC IS ADDED TO WS-RADIUS-SUM SO THE CONTROL TOTAL
+004500* RECONCILIATION REFLECTS EVERYTHING THE EXTRACT ACTUALLY SENT.
+004510*----------------------------------------------------------------
+004520 2200-VALIDATE-RADIUS-RECORD.
+004530     SET RADIUS-IS-VALID         TO TRUE.
+004540     IF RAD-RADIUS-X NOT NUMERIC
+004550         SET RADIUS-IS-INVALID   TO TRUE
+004560         SET REJ-REASON-NON-NUMERIC TO TRUE
+004570         MOVE "RADIUS FIELD IS NOT NUMERIC" TO REJ-REASON-TEXT
+004580     ELSE
+004590       ADD RAD-RADIUS            TO WS-RADIUS-SUM
+004600       IF RAD-RADIUS = ZERO
+004610           SET RADIUS-IS-INVALID TO TRUE
+004620           SET REJ-REASON-ZERO   TO TRUE
+004630           MOVE "RADIUS IS ZERO" TO REJ-REASON-TEXT
+004640       ELSE IF RAD-RADIUS > WK-MAX-RADIUS
+004650           SET RADIUS-IS-INVALID TO TRUE
+004660           SET REJ-REASON-TOO-LARGE TO TRUE
+004670           MOVE "RADIUS EXCEEDS CUTTING RANGE" TO REJ-REASON-TEXT
+004680       ELSE IF NOT RAD-UOM-INCHES
+004690               AND NOT RAD-UOM-MILLIMETERS
+004700               AND NOT RAD-UOM-CENTIMETERS
+004710           SET RADIUS-IS-INVALID TO TRUE
+004720           SET REJ-REASON-BAD-UOM TO TRUE
+004730           MOVE "INVALID UNIT OF MEASURE" TO REJ-REASON-TEXT
+004740       ELSE IF NOT RAD-MODE-CIRCUMFERENCE
+004750               AND NOT RAD-MODE-AREA
+004760               AND NOT RAD-MODE-BOTH
+004770           SET RADIUS-IS-INVALID TO TRUE
+004780           SET REJ-REASON-BAD-MODE TO TRUE
+004790           MOVE "INVALID CALC MODE" TO REJ-REASON-TEXT
+004800       END-IF
+004810       END-IF
+004820     END-IF.
+004830 2200-EXIT.
+004840     EXIT.
+004850*----------------------------------------------------------------
+004860* 2350-PERFORM-CALCULATIONS - RUN THE CIRCUMFERENCE COMPUTE,
+004870* THE AREA COMPUTE, OR BOTH, DEPENDING ON THE MODE CARRIED ON
+004880* THE CURRENT RADIUS RECORD.
+004890*----------------------------------------------------------------
+004900 2350-PERFORM-CALCULATIONS.
+004910     EVALUATE TRUE
+004920         WHEN RAD-MODE-CIRCUMFERENCE
+004930             PERFORM 2400-COMPUTE-CIRCUMFERENCE THRU 2400-EXIT
+004940         WHEN RAD-MODE-AREA
+004950             PERFORM 2450-COMPUTE-AREA THRU 2450-EXIT
+004960         WHEN RAD-MODE-BOTH
+004970             PERFORM 2400-COMPUTE-CIRCUMFERENCE THRU 2400-EXIT
+004980             PERFORM 2450-COMPUTE-AREA THRU 2450-EXIT
+004990     END-EVALUATE.
+005000     ADD 1                       TO WS-PROCESSED-COUNT.
+005010 2350-EXIT.
+005020     EXIT.
+005030*----------------------------------------------------------------
+005040* 2400-COMPUTE-CIRCUMFERENCE - COMPUTE THE CIRCUMFERENCE FOR THE
+005050* CURRENT RADIUS RECORD, LOG IT TO THE AUDIT FILE, AND WRITE IT
+005060* TO THE REPORT.
+005070*----------------------------------------------------------------
+005080 2400-COMPUTE-CIRCUMFERENCE.
+005090     MOVE RAD-RADIUS             TO WORK-RADIUS.
+005100     IF WS-TRUNCATE-RESULTS
+005110         COMPUTE WORK-SUM =
+005120             (WORK-NUM * WORK-RADIUS) * WORK-PI
+005130     ELSE
+005140         COMPUTE WORK-SUM ROUNDED =
+005150             (WORK-NUM * WORK-RADIUS) * WORK-PI
+005160     END-IF.
+005170     MOVE WORK-SUM               TO WS-CALC-RESULT.
+005180     ADD WORK-SUM                TO WS-GRAND-TOTAL.
+005190     MOVE "CIRC"                 TO WS-DL-CALC-TYPE.
+005200     MOVE WS-CALC-RESULT         TO WS-DL-RESULT.
+005210     PERFORM 2650-WRITE-AUDIT-RECORD THRU 2650-EXIT.
+005220     PERFORM 2600-WRITE-DETAIL-LINE THRU 2600-EXIT.
+005230 2400-EXIT.
+005240     EXIT.
+005250*----------------------------------------------------------------
+005260* 2450-COMPUTE-AREA - COMPUTE THE CIRCULAR AREA FOR THE CURRENT
+005270* RADIUS RECORD, LOG IT TO THE AUDIT FILE, AND WRITE IT TO THE
+005280* REPORT.
+005290*----------------------------------------------------------------
+005300 2450-COMPUTE-AREA.
+005310     MOVE RAD-RADIUS             TO WORK-RADIUS.
+005320     IF WS-TRUNCATE-RESULTS
+005330         COMPUTE WORK-AREA-RESULT =
+005340             WORK-PI * WORK-RADIUS * WORK-RADIUS
+005350     ELSE
+005360         COMPUTE WORK-AREA-RESULT ROUNDED =
+005370             WORK-PI * WORK-RADIUS * WORK-RADIUS
+005380     END-IF.
+005390     MOVE WORK-AREA-RESULT       TO WS-CALC-RESULT.
+005400     ADD WORK-AREA-RESULT        TO WS-AREA-GRAND-TOTAL.
+005410     MOVE "AREA"                 TO WS-DL-CALC-TYPE.
+005420     MOVE WS-CALC-RESULT         TO WS-DL-RESULT.
+005430     PERFORM 2650-WRITE-AUDIT-RECORD THRU 2650-EXIT.
+005440     PERFORM 2600-WRITE-DETAIL-LINE THRU 2600-EXIT.
+005450 2450-EXIT.
+005460     EXIT.
+005470*----------------------------------------------------------------
+005480* 2600-WRITE-DETAIL-LINE - WRITE ONE REPORT DETAIL LINE FOR THE
+005490* CURRENT PART AND ITS COMPUTED RESULT.
+005500*----------------------------------------------------------------
+005510 2600-WRITE-DETAIL-LINE.
+005520     MOVE RAD-PART-NUMBER        TO WS-DL-PART-NUMBER.
+005530     MOVE WORK-RADIUS            TO WS-DL-RADIUS.
+005540     MOVE RAD-UOM-CODE           TO WS-DL-UOM.
+005550     MOVE WS-DETAIL-LINE         TO RPT-PRINT-LINE.
+005560     WRITE RPT-PRINT-LINE.
+005570 2600-EXIT.
+005580     EXIT.
+005590*----------------------------------------------------------------
+005600* 2650-WRITE-AUDIT-RECORD - APPEND ONE AUDIT RECORD FOR THE
+005610* COMPUTATION JUST PERFORMED, CARRYING THE RUN ID, THE INPUT
+005620* RADIUS, THE CONSTANTS USED, AND THE RESULT SO IT CAN BE CHECKED
+005630* LATER IF A CUT LENGTH IS EVER QUESTIONED.
+005640*----------------------------------------------------------------
+005650 2650-WRITE-AUDIT-RECORD.
+005660     MOVE WS-RUN-ID              TO AUD-RUN-ID.
+005670     MOVE WS-RUN-DATE            TO AUD-RUN-DATE.
+005680     MOVE WS-RUN-TIME            TO AUD-RUN-TIME.
+005690     MOVE RAD-PART-NUMBER        TO AUD-PART-NUMBER.
+005700     MOVE WORK-RADIUS            TO AUD-INPUT-RADIUS.
+005710     MOVE WORK-NUM               TO AUD-WORK-NUM.
+005720     MOVE WORK-PI                TO AUD-WORK-PI.
+005730     MOVE WS-DL-CALC-TYPE        TO AUD-CALC-TYPE.
+005740     MOVE WS-CALC-RESULT         TO AUD-RESULT.
+005750     WRITE AUD-RECORD.
+005760 2650-EXIT.
+005770     EXIT.
+005780*----------------------------------------------------------------
+005790* 2700-WRITE-CHECKPOINT-RECORD - SNAPSHOT THE CURRENT COUNTERS
+005800* AND TOTALS TO THE CHECKPOINT FILE SO AN OPERATOR CAN RESTART
+005810* THE JOB FROM HERE INSTEAD OF FROM RECORD ONE.
+005820*----------------------------------------------------------------
+005830 2700-WRITE-CHECKPOINT-RECORD.
+005840     MOVE RAD-PART-NUMBER        TO CHK-LAST-PART-NUMBER.
+005850     MOVE WS-RECORDS-READ        TO CHK-RECORDS-READ.
+005860     MOVE WS-PROCESSED-COUNT     TO CHK-RECORDS-PROCESSED.
+005870     MOVE WS-REJECT-COUNT        TO CHK-RECORDS-REJECTED.
+005880     MOVE WS-GRAND-TOTAL         TO CHK-GRAND-TOTAL.
+005890     MOVE WS-AREA-GRAND-TOTAL    TO CHK-AREA-GRAND-TOTAL.
+005900     MOVE WS-RADIUS-SUM          TO CHK-RADIUS-SUM.
+005910     MOVE WS-RUN-DATE            TO CHK-RUN-DATE.
+005920     MOVE WS-RUN-TIME            TO CHK-RUN-TIME.
+005930     OPEN OUTPUT CHECKPOINT-FILE.
+005940     WRITE CHK-RECORD.
+005950     CLOSE CHECKPOINT-FILE.
+005960 2700-EXIT.
+005970     EXIT.
+005980*----------------------------------------------------------------
+005990* 2800-WRITE-REJECT-RECORD - WRITE THE CURRENT RADIUS RECORD TO
+006000* THE REJECT FILE WITH THE REASON SET BY THE VALIDATION STEP.
+006010*----------------------------------------------------------------
+006020 2800-WRITE-REJECT-RECORD.
+006030     MOVE RAD-PART-NUMBER        TO REJ-PART-NUMBER.
+006040     MOVE RAD-PART-DATE          TO REJ-PART-DATE.
+006050     MOVE RAD-RADIUS-X           TO REJ-RADIUS-TEXT.
+006060     WRITE REJ-RECORD.
+006070     ADD 1                       TO WS-REJECT-COUNT.
+006080 2800-EXIT.
+006090     EXIT.
+006100*----------------------------------------------------------------
+006110* 9000-TERMINATE - WRITE THE REPORT TOTALS, RECONCILE CONTROL
+006120* TOTALS AGAINST THE UPSTREAM EXTRACT, SET THE JOB RETURN CODE,
+006130* AND CLOSE ALL FILES BEFORE ENDING THE RUN.
+006140*----------------------------------------------------------------
+006150 9000-TERMINATE.
+006160     PERFORM 9100-WRITE-REPORT-TOTALS THRU 9100-EXIT.
+006170     PERFORM 9050-CHECK-CONTROL-TOTALS THRU 9050-EXIT.
+006180     PERFORM 9070-SET-RETURN-CODE THRU 9070-EXIT.
+006190     CLOSE RADIUS-FILE.
+006200     CLOSE REJECT-FILE.
+006210     CLOSE REPORT-FILE.
+006220     CLOSE AUDIT-FILE.
+006230 9000-EXIT.
+006240     EXIT.
+006250*----------------------------------------------------------------
+006260* 9100-WRITE-REPORT-TOTALS - WRITE THE RECORD COUNT, REJECT
+006270* COUNT AND GRAND TOTAL TRAILER LINES.
+006280*----------------------------------------------------------------
+006290 9100-WRITE-REPORT-TOTALS.
+006300     MOVE WS-PROCESSED-COUNT     TO WS-CL-COUNT.
+006310     MOVE WS-COUNT-LINE          TO RPT-PRINT-LINE.
+006320     WRITE RPT-PRINT-LINE.
+006330     MOVE WS-REJECT-COUNT        TO WS-RL-REJECTS.
+006340     MOVE WS-REJECT-LINE         TO RPT-PRINT-LINE.
+006350     WRITE RPT-PRINT-LINE.
+006360     MOVE WS-GRAND-TOTAL         TO WS-TL-SUM.
+006370     MOVE WS-TOTAL-LINE          TO RPT-PRINT-LINE.
+006380     WRITE RPT-PRINT-LINE.
+006390     MOVE WS-AREA-GRAND-TOTAL    TO WS-ATL-SUM.
+006400     MOVE WS-AREA-TOTAL-LINE     TO RPT-PRINT-LINE.
+006410     WRITE RPT-PRINT-LINE.
+006420 9100-EXIT.
+006430     EXIT.
+006440*----------------------------------------------------------------
+006450* 9050-CHECK-CONTROL-TOTALS - COMPARE THE RECORD COUNT AND RADIUS
+006460* SUM THIS RUN ACTUALLY READ AGAINST THE CONTROL RECORD SENT BY
+006470* THE UPSTREAM EXTRACT, IF ONE WAS SENT, AND FLAG A MISMATCH
+006480* RATHER THAN LETTING A SHORT OR TRUNCATED FILE FINISH QUIETLY.
+006490*----------------------------------------------------------------
+006500 9050-CHECK-CONTROL-TOTALS.
+006510     IF CONTROL-RECORD-FOUND
+006520         IF WS-CTL-RECORD-COUNT NOT = WS-RECORDS-READ
+006530            OR WS-CTL-RADIUS-SUM NOT = WS-RADIUS-SUM
+006540             SET CONTROL-TOTALS-MISMATCH TO TRUE
+006550             PERFORM 9060-WRITE-CONTROL-MISMATCH-LINES
+006560                     THRU 9060-EXIT
+006570         END-IF
+006580     END-IF.
+006590 9050-EXIT.
+006600     EXIT.
+006610*----------------------------------------------------------------
+006620* 9060-WRITE-CONTROL-MISMATCH-LINES - WRITE THE CONTROL-TOTAL
+006630* MISMATCH WARNING AND THE EXPECTED-VERSUS-ACTUAL FIGURES TO THE
+006640* REPORT.
+006650*----------------------------------------------------------------
+006660 9060-WRITE-CONTROL-MISMATCH-LINES.
+006670     MOVE WS-CONTROL-MISMATCH-LINE-1 TO RPT-PRINT-LINE.
+006680     WRITE RPT-PRINT-LINE.
+006690     MOVE WS-CTL-RECORD-COUNT    TO WS-CML-EXP-COUNT.
+006700     MOVE WS-CTL-RADIUS-SUM      TO WS-CML-EXP-SUM.
+006710     MOVE WS-CONTROL-MISMATCH-LINE-2 TO RPT-PRINT-LINE.
+006720     WRITE RPT-PRINT-LINE.
+006730     MOVE WS-RECORDS-READ        TO WS-CML-ACT-COUNT.
+006740     MOVE WS-RADIUS-SUM          TO WS-CML-ACT-SUM.
+006750     MOVE WS-CONTROL-MISMATCH-LINE-3 TO RPT-PRINT-LINE.
+006760     WRITE RPT-PRINT-LINE.
+006770 9060-EXIT.
+006780     EXIT.
+006790*----------------------------------------------------------------
+006800* 9070-SET-RETURN-CODE - SET THE JOB RETURN CODE SO THE SCHEDULER
+006810* CAN TELL A CLEAN RUN FROM ONE WITH REJECTS OR A CONTROL-TOTAL
+006820* MISMATCH WITHOUT HAVING TO READ THE REPORT.
+006830*----------------------------------------------------------------
+006840 9070-SET-RETURN-CODE.
+006850     MOVE ZERO                   TO RETURN-CODE.
+006860     IF WS-REJECT-COUNT > ZERO
+006870         MOVE 4                  TO RETURN-CODE
+006880     END-IF.
+006890     IF CONTROL-TOTALS-MISMATCH
+006900         MOVE 8                  TO RETURN-CODE
+006910     END-IF.
+006920 9070-EXIT.
+006930     EXIT.
