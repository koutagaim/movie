@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------
+000200* AUDREC01 - COMPUTE_SAMPLE02 COMPUTATION AUDIT RECORD.
+000300*----------------------------------------------------------------
+000400* 2026-08-09 DKO  ORIGINAL VERSION - ONE RECORD PER CIRCUMFERENCE
+000500*                 OR AREA COMPUTATION, CARRYING THE RUN ID, THE
+000600*                 INPUT RADIUS, THE CONSTANTS USED AND THE RESULT
+000700*                 SO ANY PART'S CUT LENGTH CAN BE RECONSTRUCTED
+000800*                 AND CHECKED IF IT IS EVER QUESTIONED LATER.
+000900*----------------------------------------------------------------
+001000 01  AUD-RECORD.
+001100     05 AUD-RUN-ID               PIC X(08).
+001200     05 AUD-RUN-DATE             PIC 9(08).
+001300     05 AUD-RUN-TIME             PIC 9(08).
+001400     05 AUD-PART-NUMBER          PIC X(10).
+001500     05 AUD-INPUT-RADIUS         PIC 9(05)V99.
+001600     05 AUD-WORK-NUM             PIC 9(03).
+001700     05 AUD-WORK-PI              PIC 9(03)V9(9).
+001800     05 AUD-CALC-TYPE            PIC X(04).
+001900     05 AUD-RESULT               PIC 9(09)V99.
+002000     05 FILLER                   PIC X(20).
