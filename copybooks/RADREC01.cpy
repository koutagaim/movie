@@ -0,0 +1,28 @@
+000100*----------------------------------------------------------------
+000200* RADREC01 - CUT-LIST RADIUS TRANSACTION RECORD.
+000300*----------------------------------------------------------------
+000400* 2026-08-08 DKO  ORIGINAL VERSION - PART NUMBER, DATE, RADIUS
+000500*                 AND UNIT-OF-MEASURE CODE FOR ONE CUT-LIST
+000600*                 MEASUREMENT, SO A COMPUTED CIRCUMFERENCE CAN
+000700*                 BE TIED BACK TO THE PART IT WAS CUT FOR.
+000750* 2026-08-08 DKO  ADDED RAD-RADIUS-X REDEFINES SO A RADIUS THAT
+000760*                 FAILS NUMERIC VALIDATION CAN STILL BE MOVED,
+000770*                 AS TEXT, TO THE REJECT RECORD.
+000780* 2026-08-08 DKO  ADDED RAD-CALC-MODE SO EACH RECORD CAN ASK
+000790*                 FOR CIRCUMFERENCE, AREA, OR BOTH.
+000800*----------------------------------------------------------------
+000900 01  RAD-RECORD.
+001000     05 RAD-PART-NUMBER          PIC X(10).
+001100     05 RAD-PART-DATE            PIC 9(08).
+001200     05 RAD-RADIUS               PIC 9(05)V99.
+001210     05 RAD-RADIUS-X REDEFINES
+001220        RAD-RADIUS               PIC X(07).
+001300     05 RAD-UOM-CODE             PIC X(02).
+001400        88 RAD-UOM-INCHES             VALUE "IN".
+001500        88 RAD-UOM-MILLIMETERS        VALUE "MM".
+001600        88 RAD-UOM-CENTIMETERS        VALUE "CM".
+001610     05 RAD-CALC-MODE            PIC X(01).
+001620        88 RAD-MODE-CIRCUMFERENCE     VALUE "C".
+001630        88 RAD-MODE-AREA              VALUE "A".
+001640        88 RAD-MODE-BOTH              VALUE "B".
+001700     05 FILLER                   PIC X(72).
