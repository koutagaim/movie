@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------
+000200* REJREC01 - RADIUS EXCEPTION / REJECT RECORD.
+000300*----------------------------------------------------------------
+000400* 2026-08-08 DKO  ORIGINAL VERSION - CARRIES THE PART NUMBER,
+000500*                 THE RAW RADIUS TEXT AND A REASON CODE FOR ANY
+000600*                 TRANSACTION RECORD THAT FAILS VALIDATION IN
+000700*                 COMPUTE_SAMPLE02 RATHER THAN LETTING IT BE
+000800*                 COMPUTED OR ABEND THE JOB.
+000900*----------------------------------------------------------------
+001000 01  REJ-RECORD.
+001100     05 REJ-PART-NUMBER          PIC X(10).
+001200     05 REJ-PART-DATE            PIC 9(08).
+001300     05 REJ-RADIUS-TEXT          PIC X(07).
+001400     05 REJ-REASON-CODE          PIC X(04).
+001500        88 REJ-REASON-NON-NUMERIC     VALUE "R002".
+001600        88 REJ-REASON-ZERO            VALUE "R001".
+001700        88 REJ-REASON-TOO-LARGE       VALUE "R003".
+001800        88 REJ-REASON-BAD-UOM         VALUE "R004".
+001900        88 REJ-REASON-BAD-MODE        VALUE "R005".
+002000     05 REJ-REASON-TEXT          PIC X(30).
+002100     05 FILLER                   PIC X(20).
