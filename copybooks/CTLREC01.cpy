@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000200* CTLREC01 - UPSTREAM RADIUS EXTRACT CONTROL RECORD.
+000300*----------------------------------------------------------------
+000400* 2026-08-09 DKO  ORIGINAL VERSION - CARRIES THE RECORD COUNT AND
+000500*                 SUM OF RADII THE UPSTREAM EXTRACT PROCESS SENT,
+000600*                 SO COMPUTE_SAMPLE02 CAN RECONCILE WHAT IT ACTUALLY
+000700*                 PROCESSED AGAINST WHAT WAS EXTRACTED RATHER THAN
+000800*                 SILENTLY FINISHING A SHORT OR TRUNCATED FILE.
+000900*----------------------------------------------------------------
+001000 01  CTL-RECORD.
+001100     05 CTL-RECORD-COUNT         PIC 9(07).
+001200     05 CTL-RADIUS-SUM           PIC 9(09)V99.
+001300     05 FILLER                   PIC X(64).
