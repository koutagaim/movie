@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------
+000200* CHKREC01 - COMPUTE_SAMPLE02 CHECKPOINT RECORD.
+000300*----------------------------------------------------------------
+000400* 2026-08-09 DKO  ORIGINAL VERSION - WRITTEN PERIODICALLY DURING
+000500*                 THE BATCH RADIUS RUN SO AN OPERATOR CAN RESTART
+000600*                 THE JOB FROM THE LAST CHECKPOINT INSTEAD OF
+000700*                 REPROCESSING RECORDS THAT ALREADY MADE IT INTO
+000800*                 THE REPORT.
+000900*----------------------------------------------------------------
+001000 01  CHK-RECORD.
+001100     05 CHK-LAST-PART-NUMBER     PIC X(10).
+001200     05 CHK-RECORDS-READ         PIC 9(07) COMP-3.
+001300     05 CHK-RECORDS-PROCESSED    PIC 9(07) COMP-3.
+001400     05 CHK-RECORDS-REJECTED     PIC 9(07) COMP-3.
+001500     05 CHK-GRAND-TOTAL          PIC S9(9)V99 COMP-3.
+001600     05 CHK-AREA-GRAND-TOTAL     PIC S9(9)V99 COMP-3.
+001700     05 CHK-RADIUS-SUM           PIC S9(9)V99 COMP-3.
+001800     05 CHK-RUN-DATE             PIC 9(08).
+001900     05 CHK-RUN-TIME             PIC 9(08).
+002000     05 FILLER                   PIC X(20).
