@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------
+000200* PARMREC01 - COMPUTE_SAMPLE02 JOB CONTROL CARD.
+000300*----------------------------------------------------------------
+000400* 2026-08-08 DKO  ORIGINAL VERSION - CARRIES THE ROUNDED-VS-
+000500*                 TRUNCATED OPTION FOR THE CIRCUMFERENCE/AREA
+000600*                 COMPUTE SO IT CAN BE SET PER JOB RUN INSTEAD
+000700*                 OF BEING HARDCODED IN THE PROGRAM.
+000750* 2026-08-09 DKO  ADDED PARM-RESTART-OPTION SO AN OPERATOR CAN
+000760*                 ASK THE JOB TO RESUME FROM ITS LAST CHECKPOINT
+000770*                 INSTEAD OF REPROCESSING THE WHOLE RADIUS FILE,
+000780*                 AND PARM-RUN-ID TO LABEL THE RUN ON THE AUDIT
+000790*                 LOG (DEFAULTS TO THE RUN DATE WHEN BLANK).
+000800*----------------------------------------------------------------
+000900 01  PARM-RECORD.
+001000     05 PARM-ROUND-OPTION        PIC X(01).
+001100        88 PARM-ROUND-YES             VALUE "R".
+001200        88 PARM-ROUND-TRUNCATE        VALUE "T".
+001210     05 PARM-RESTART-OPTION      PIC X(01).
+001220        88 PARM-RESTART-YES          VALUE "Y".
+001230        88 PARM-RESTART-NO           VALUE "N".
+001240     05 PARM-RUN-ID              PIC X(08).
+001300     05 FILLER                   PIC X(70).
