@@ -0,0 +1,122 @@
+//COMPS02  JOB (ACCTNO,DEPT),'SHOP FLOOR-DKO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  COMPS02  -  NIGHTLY RADIUS-TO-CIRCUMFERENCE/AREA BATCH RUN.
+//*
+//*  RUNS COMPUTE_SAMPLE02 AGAINST THE DAY'S RADIUS EXTRACT AND
+//*  PRODUCES THE CIRCUMFERENCE/AREA REPORT, A REJECT LIST, AND AN
+//*  AUDIT LOG OF EVERY COMPUTATION.  A CHECKPOINT DATASET IS
+//*  MAINTAINED SO THE RUN CAN BE RESTARTED FROM ITS LAST CHECKPOINT
+//*  (PARM-RESTART-OPTION ON THE PARM CARD) IF THE STEP ABENDS
+//*  PARTWAY THROUGH THE FILE.
+//*
+//*  REJFILE AND RPTFILE ARE FIXED, STANDING DATASETS (NOT GENERATION
+//*  DATA GROUPS) HELD OPEN ACROSS A RESTART - ON A NORMAL RUN
+//*  COMPUTE_SAMPLE02 OPENS THEM OUTPUT (WHICH TRUNCATES THEM FOR THE
+//*  NEW DAY'S RUN), AND ON A RESTART RUN IT OPENS THEM EXTEND (WHICH
+//*  APPENDS TO WHATEVER THE ABORTED RUN ALREADY WROTE). THE JCL ONLY
+//*  NEEDS TO GUARANTEE THE DATASET EXISTS AND IS NOT DELETED OUT FROM
+//*  UNDER AN ABENDING STEP - DISP=(MOD,CATLG,CATLG) DOES THAT AND
+//*  LETS THE PROGRAM DECIDE TRUNCATE-VS-APPEND ITSELF.
+//*
+//*  AUDFILE IS ALSO A FIXED, STANDING DATASET ALLOCATED DISP=(MOD,
+//*  CATLG,CATLG), BUT UNLIKE REJFILE/RPTFILE THE PROGRAM NOW OPENS
+//*  IT EXTEND ON EVERY RUN, RESTART OR NOT - THE AUDIT TRAIL (REQUEST
+//*  FOR RECONSTRUCTING WHAT WAS CALCULATED AND WHEN) HAS TO SURVIVE
+//*  ACROSS NIGHTS, NOT JUST ACROSS A RESTART OF THE SAME NIGHT, SO IT
+//*  IS NEVER TRUNCATED BY THIS JOB. BECAUSE IT GROWS WITHOUT BOUND
+//*  INSTEAD OF RESETTING NIGHTLY, OPERATIONS NEEDS TO ARCHIVE AND
+//*  CLEAR PROD.RADIUS.AUDIT.LOG ON ITS OWN RETENTION CYCLE (A
+//*  SEPARATE, PERIODIC HOUSEKEEPING JOB THAT COPIES IT TO AN
+//*  ARCHIVE GENERATION DATA GROUP AND RE-INITIALIZES IT) - THAT
+//*  HOUSEKEEPING JOB IS OUTSIDE THIS JOB'S SCOPE AND IS NOT CODED
+//*  HERE.
+//*
+//*  CTLFILE AND CHKFILE ARE ALSO STANDING, PRE-ALLOCATED DATASETS,
+//*  NOT CONDITIONALLY-CREATED ONES - CTLFILE IS OVERLAID NIGHTLY BY
+//*  THE UPSTREAM EXTRACT JOB (WITH ZERO RECORDS ON A NIGHT IT HAS
+//*  NO CONTROL TOTALS TO SEND) AND CHKFILE IS OVERLAID BY THIS JOB
+//*  ITSELF EVERY CHECKPOINT INTERVAL. BOTH MUST BE ALLOCATED ONCE
+//*  BY OPERATIONS BEFORE THIS JOB'S FIRST RUN (EMPTY IS FINE) SO
+//*  THE SELECT OPTIONAL/AT-END HANDLING IN THE PROGRAM HAS A REAL,
+//*  ALLOCATABLE DATASET TO OPEN - A DD AGAINST A DATASET THAT DOES
+//*  NOT EXIST AT ALL FAILS JCL ALLOCATION BEFORE THE PROGRAM EVER
+//*  GETS CONTROL, REGARDLESS OF SELECT OPTIONAL.
+//*
+//*  RETURN CODES SET BY COMPUTE_SAMPLE02 (SEE 9070-SET-RETURN-
+//*  CODE IN THE PROGRAM):
+//*      RC=0   CLEAN RUN, NO REJECTS, CONTROL TOTALS BALANCED.
+//*      RC=4   ONE OR MORE RADIUS RECORDS WERE REJECTED - THE
+//*             REJFILE DATASET BELOW IS NOT EMPTY AND SHOULD BE
+//*             REVIEWED BY THE SHOP FLOOR DATA GROUP.
+//*      RC=8   CONTROL TOTALS DID NOT RECONCILE AGAINST THE
+//*             UPSTREAM EXTRACT'S CONTROL RECORD - TREAT THE
+//*             RUN AS SUSPECT UNTIL RESEARCHED.
+//*      RC=16  A REQUIRED FILE FAILED TO OPEN (SEE 1105-VERIFY-
+//*             RADIUS-FILE-STATUS AND 1180-VERIFY-FILE-STATUS IN
+//*             THE PROGRAM) - THE RUN DID NOT PROCESS ANY RECORDS
+//*             AT ALL.
+//*
+//*  MODIFICATION HISTORY
+//*  2026-08-09 DKO  ORIGINAL VERSION.
+//*  2026-08-09 DKO  REJFILE AND RPTFILE CHANGED FROM A NEW GDG
+//*                  GENERATION / SYSOUT TO FIXED, APPENDABLE
+//*                  DATASETS SO A RESTART RUN'S OPEN EXTEND ACTUALLY
+//*                  HAS SOMETHING TO APPEND TO INSTEAD OF LOSING THE
+//*                  ABORTED RUN'S REJECTS AND REPORT LINES. ADDED
+//*                  STEP030 TO PRINT THE ACCUMULATED REPORT TO
+//*                  SYSOUT SINCE RPTFILE NO LONGER GOES THERE
+//*                  DIRECTLY.
+//*  2026-08-09 DKO  AUDFILE IS NOW ALLOCATED WITH ITS OWN SPACE/DCB
+//*                  (IT NO LONGER RELIES ON A PRE-EXISTING DATASET
+//*                  AND DISP=MOD ALONE FOR FIRST-TIME ALLOCATION)
+//*                  SINCE THE PROGRAM OPENS IT EXTEND UNCONDITIONALLY
+//*                  NOW, NOT JUST ON RESTART - SEE THE AUDFILE NOTE
+//*                  ABOVE FOR THE RETENTION IMPLICATION.
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=COMPUTE_SAMPLE02
+//STEPLIB  DD DSN=PROD.COMPSAMP.LOADLIB,DISP=SHR
+//RADFILE  DD DSN=PROD.RADIUS.EXTRACT.GDAILY,DISP=SHR
+//REJFILE  DD DSN=PROD.RADIUS.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=79,BLKSIZE=0)
+//RPTFILE  DD DSN=PROD.RADIUS.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PARMFILE DD DSN=PROD.RADIUS.PARMCARD,DISP=SHR
+//CTLFILE  DD DSN=PROD.RADIUS.CONTROL.GDAILY,DISP=SHR
+//CHKFILE  DD DSN=PROD.RADIUS.CHECKPOINT,DISP=SHR
+//AUDFILE  DD DSN=PROD.RADIUS.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=91,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  STEP020 ONLY RUNS WHEN STEP010 CAME BACK WITH RC 4 OR
+//*  HIGHER (REJECTS PRESENT, OR CONTROL TOTALS OUT OF BALANCE).
+//*  IT COPIES THE REJECT LIST TO SYSOUT SO THE OVERNIGHT
+//*  OPERATOR CAN ATTACH IT TO THE MORNING EXCEPTION REPORT
+//*  INSTEAD OF HAVING TO GO FIND THE DATASET.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,LT,STEP010)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.RADIUS.REJECTS,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  STEP030 ALWAYS RUNS (NO COND TEST) AND PRINTS THE ACCUMULATED
+//*  CIRCUMFERENCE/AREA REPORT TO SYSOUT SO THE SHOP FLOOR STILL
+//*  GETS A PRINTED COPY EVEN THOUGH RPTFILE ITSELF IS NOW A REAL
+//*  DATASET (SO A RESTART RUN CAN APPEND TO IT) RATHER THAN SYSOUT.
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=IEBGENER
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.RADIUS.REPORT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//*
